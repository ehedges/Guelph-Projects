@@ -8,36 +8,274 @@ input-output section.
 
 file-control.
 
-select inputFile assign to "primes.dat"
+*> Assigned to JCL DD names rather than literal filenames, so a daily
+*> run can point INFILE/OUTFILE at a dated generation without touching
+*> this program - see the PRIMES2 JCL job stream.
+
+select inputFile assign to INFILE
     organization is line sequential.
 
-select outputFile assign to "primes2Sol.dat"
+select outputFile assign to OUTFILE
+    organization is line sequential
+    file status is outputFileStatus.
+
+select rejectFile assign to REJFILE
+    organization is line sequential
+    file status is rejectFileStatus.
+
+select optional checkpointFile assign to CKPTFILE
+    organization is line sequential
+    file status is checkpointStatus.
+
+*> Presence of RANGEFIL switches the run into sieve mode - see
+*> checkRunMode. It is an optional DD, only supplied by the JCL when a
+*> range directory report is wanted instead of the normal primes.dat
+*> list run.
+
+select optional rangeFile assign to RANGEFIL
+    organization is line sequential
+    file status is rangeFileStatus.
+
+select directoryFile assign to DIRFILE
     organization is line sequential.
 
+*> Optional DD carrying the submitting job id and operator for
+*> writeAuditLogEntry - see loadRunInfo. AUDITLOG is the persistent,
+*> append-only run log itself.
+
+select optional runInfoFile assign to RUNINFO
+    organization is line sequential
+    file status is runInfoStatus.
+
+select optional auditFile assign to AUDITLOG
+    organization is line sequential
+    file status is auditFileStatus.
+
 data division.
 
 file section.
 
+fd inputFile.
+
+01 inFileRecord pic X(80).
+
 fd outputFile.
 
 01 outWriteLine.
     05 primeLine pic X(100).
 
+fd rejectFile.
+
+01 rejectWriteLine.
+    05 rejectLine pic X(100).
+
+fd checkpointFile.
+
+01 checkpointFileRecord pic X(80).
+
+fd rangeFile.
+
+01 rangeFileRecord pic X(80).
+
+fd directoryFile.
+
+01 dirWriteLine.
+    05 dirLine pic X(100).
+
+fd runInfoFile.
+
+01 runInfoFileRecord pic X(80).
+
+fd auditFile.
+
+01 auditWriteLine.
+    05 auditLine pic X(160).
+
 working-storage section.
 
 77  eofSwitch    pic 9 value 1.
 77  numPrimeCalc  pic S9(9).
 77  multipleOne  pic S9(9) usage is computational.
 77  multipleTwo  pic S9(9) usage is computational.
+77  candidateDivisor pic S9(9) usage is computational.
+77  divRemainder pic S9(9) usage is computational.
+77  compositeSwitch pic 9 value 0.
+    88 compositeFound value 1.
+    88 compositeNotFound value 0.
+
+77  recordsReadCount  pic 9(9) usage is computational value 0.
+77  isPrimeCount      pic 9(9) usage is computational value 0.
+77  notPrimeCount     pic 9(9) usage is computational value 0.
+77  errorCount        pic 9(9) usage is computational value 0.
+
+77  validSwitch pic 9 value 0.
+    88 recordValid value 1.
+    88 recordInvalid value 0.
+
+77  errorNumEdited pic -(8)9.
+77  errorReasonText pic X(20) value SPACES.
+
+77  factorRemain pic S9(9) usage is computational.
+77  factorTrial  pic S9(9) usage is computational.
+77  factorListPtr pic 9(3) usage is computational value 1.
+77  trimStart pic 9(2) value 0.
+77  factorListSwitch pic 9 value 1.
+    88 factorListFirst value 1.
+    88 factorListNotFirst value 0.
+
+*> A 9-digit numPrimeCalc can have as many as 29 factors of 2
+*> (2**30 no longer fits pic 9(9)), which will not all fit in
+*> factorListText - factorListNeeded/factorListOverflowSwitch let
+*> appendFactorToList stop short and close the list with "..." instead
+*> of running the STRING pointer off the end of the field.
+
+77  factorListNeeded pic 9(3) usage is computational value 0.
+77  factorListOverflowSwitch pic 9 value 0.
+    88 factorListOverflowed value 1.
+    88 factorListNotOverflowed value 0.
+
+77  factorEdited pic Z(8)9.
+77  factorListText pic X(64) value SPACES.
+
+77  checkpointStatus pic X(2) value SPACES.
+77  checkpointInterval pic 9(9) value 1000.
+77  checkpointQuotient pic 9(9) usage is computational.
+77  checkpointRemainder pic 9(9) usage is computational.
+77  checkpointCountToWrite pic 9(9) usage is computational.
+77  restartSkipCount pic 9(9) usage is computational value 0.
+77  restartSkipIndex pic 9(9) usage is computational value 0.
+
+01  checkpointRecord.
+    02 ckptRecordsProcessed pic 9(9).
+    02 ckptHashAccum pic S9(10).
+    02 filler pic X(61).
+
+*> primes.dat now opens with an 'H' header record (expected data-record
+*> count) and closes with a 'T' trailer record (hash total of numInput
+*> across the data records in between), so a short or duplicated file
+*> shows up as a count/hash mismatch instead of just being processed as
+*> though nothing were wrong.
+
+77  controlExpectedCount pic 9(9) usage is computational value 0.
+77  controlActualCount   pic 9(9) usage is computational value 0.
+
+*> Accumulated as a signed running total, not just the final magnitude,
+*> so a file whose data records sum negative (a run of overpunched
+*> negative inputs can do that) does not get its total corrupted by
+*> dropping the sign mid-stream - only the final comparison against
+*> controlExpectedHash (below) reduces it to a magnitude.
+
+77  controlHashAccum     pic S9(10) usage is computational value 0.
+77  controlHashMagnitude pic 9(9) usage is computational value 0.
+77  controlExpectedHash  pic 9(9) usage is computational value 0.
+77  controlTrailerSeenSwitch pic 9 value 0.
+    88 controlTrailerSeen value 1.
+    88 controlTrailerNotSeen value 0.
+
+*> Set by readHeaderRecord: whether primes.dat's first record actually
+*> was the expected 'H' header. When it was not, that record has
+*> already been run through classifyInputRecord as data (or a
+*> trailer), so it is already the primed record for the primeCalc
+*> loop and runListMode must not overwrite it with another read.
+
+77  headerFoundSwitch pic 9 value 1.
+    88 headerRecordFound value 1.
+    88 headerRecordNotFound value 0.
+
+01  controlMismatchMsg.
+    02 filler pic X value SPACE.
+    02 filler pic X(28) value '*** PRIMES.DAT CONTROL ERROR'.
+    02 filler pic X(3) value ' - '.
+    02 controlMismatchText pic X(40).
+
+01  summaryControlCountMsg.
+    02 filler pic X value SPACE.
+    02 filler pic X(24) value 'HEADER  COUNT EXPECTED: '.
+    02 summaryControlExpectedCount pic Z(8)9.
+    02 filler pic X(10) value '  ACTUAL: '.
+    02 summaryControlActualCount pic Z(8)9.
+
+01  summaryControlHashMsg.
+    02 filler pic X value SPACE.
+    02 filler pic X(24) value 'TRAILER HASH EXPECTED : '.
+    02 summaryControlExpectedHash pic Z(8)9.
+    02 filler pic X(10) value '  ACTUAL: '.
+    02 summaryControlActualHash pic Z(8)9.
+
+77  outputFileStatus pic X(2) value SPACES.
+77  rejectFileStatus pic X(2) value SPACES.
+
+77  rangeFileStatus pic X(2) value SPACES.
+77  runModeSwitch pic 9 value 0.
+    88 rangeMode value 1.
+    88 listMode value 0.
+
+77  sieveCandidate pic S9(9) usage is computational.
+77  dirPrimeCount pic 9(9) usage is computational value 0.
+
+01  rangeBounds.
+    02 rangeLow pic 9(9).
+    02 rangeHigh pic 9(9).
+    02 filler pic X(62).
+
+*> RUNINFO is an optional DD, only there when the JCL wants a specific
+*> job id/operator on the audit log instead of blanks. AUDITLOG is
+*> appended to on every execution, list mode or sieve mode alike.
+
+77  runInfoStatus pic X(2) value SPACES.
+77  auditFileStatus pic X(2) value SPACES.
+
+01  runInfoRecord.
+    02 runInfoJobId pic X(8).
+    02 runInfoOperator pic X(20).
+    02 filler pic X(52).
+
+01  auditLogMsg.
+    02 filler pic X(10) value 'RUN DATE: '.
+    02 auditDateDisplay pic 9(8) value 0.
+    02 filler pic X(7) value ' TIME: '.
+    02 auditTimeDisplay pic 9(8) value 0.
+    02 filler pic X(6) value ' JOB: '.
+    02 auditJobIdDisplay pic X(8) value SPACES.
+    02 filler pic X(11) value ' OPERATOR: '.
+    02 auditOperatorDisplay pic X(20) value SPACES.
+    02 filler pic X(7) value ' MODE: '.
+    02 auditModeDisplay pic X(4) value SPACES.
+    02 filler pic X(7) value ' READ: '.
+    02 auditReadDisplay pic Z(8)9.
+    02 filler pic X(7) value ' PASS: '.
+    02 auditPassDisplay pic Z(8)9.
+    02 filler pic X(7) value ' FAIL: '.
+    02 auditFailDisplay pic Z(8)9.
+    02 filler pic X(8) value ' ERROR: '.
+    02 auditErrorDisplay pic Z(8)9.
 
 01  inCard.
+    02 inRecordType pic X.
+        88 inRecIsHeader value 'H'.
+        88 inRecIsData value 'D'.
+        88 inRecIsTrailer value 'T'.
     02 numInput pic 9(9).
-    02 filler pic X(71).
+    02 filler pic X(70).
+
+01  inCardSigned redefines inCard.
+    02 filler pic X.
+    02 numInputSigned pic S9(9).
+    02 filler pic X(70).
+
+01  inCardControl redefines inCard.
+    02 filler pic X.
+    02 controlValue pic 9(9).
+    02 filler pic X(70).
 
 01  titleLine.
     02 filler pic X(6) value SPACES.
     02 filler pic X(20) value 'PRIME NUMBER RESULTS'.
 
+01  rejectTitleLine.
+    02 filler pic X(6) value SPACES.
+    02 filler pic X(20) value 'REJECTED RECORDS'.
+
 01  underScores.
     02 filler pic X(32) value
        ' -------------------------------'.
@@ -45,7 +283,8 @@ working-storage section.
 01  notPrimeMsg.
     02 filler pic X value SPACE.
     02 notPrimeNum pic Z(8)9.
-    02 filler pic X(15) value ' IS NOT A PRIME'.
+    02 filler pic X(16) value ' IS NOT A PRIME '.
+    02 notPrimeFactors pic X(64).
 
 01  isPrimeMsg.
     02 filler pic X value SPACE.
@@ -54,98 +293,848 @@ working-storage section.
 
 01  errorMsg.
     02 filler pic X value SPACE.
-    02 errorNum pic Z(8)9.
+    02 errorValueDisplay pic X(9).
     02 filler pic X(14) value ' ILLEGAL INPUT'.
+    02 filler pic X(3) value ' - '.
+    02 errorReasonField pic X(20).
+
+01  summaryHeading.
+    02 filler pic X(6) value SPACES.
+    02 filler pic X(20) value 'RUN SUMMARY TOTALS'.
+
+01  summaryRecordsMsg.
+    02 filler pic X value SPACE.
+    02 filler pic X(24) value 'RECORDS READ         : '.
+    02 summaryRecordsCount pic Z(8)9.
+
+01  summaryPrimeMsg.
+    02 filler pic X value SPACE.
+    02 filler pic X(24) value 'PRIME RESULTS        : '.
+    02 summaryPrimeCount pic Z(8)9.
+
+01  summaryNotPrimeMsg.
+    02 filler pic X value SPACE.
+    02 filler pic X(24) value 'NOT PRIME RESULTS    : '.
+    02 summaryNotPrimeCount pic Z(8)9.
+
+01  summaryErrorMsg.
+    02 filler pic X value SPACE.
+    02 filler pic X(24) value 'ILLEGAL INPUT RESULTS: '.
+    02 summaryErrorCount pic Z(8)9.
+
+01  directoryTitleLine.
+    02 filler pic X(6) value SPACES.
+    02 filler pic X(23) value 'PRIME DIRECTORY REPORT'.
+
+01  directoryRangeMsg.
+    02 filler pic X value SPACE.
+    02 filler pic X(16) value 'RANGE REQUESTED:'.
+    02 filler pic X value SPACE.
+    02 dirRangeLow pic Z(8)9.
+    02 filler pic X(4) value ' TO '.
+    02 dirRangeHigh pic Z(8)9.
+
+01  dirPrimeMsg.
+    02 filler pic X value SPACE.
+    02 dirPrimeNum pic Z(8)9.
+
+01  dirSummaryMsg.
+    02 filler pic X value SPACE.
+    02 filler pic X(24) value 'PRIMES FOUND IN RANGE: '.
+    02 dirSummaryCount pic Z(8)9.
 
 procedure division.
 
-*> Start by opening the files
+*> A RANGEFIL control record switches the whole run into a sieve-style
+*> directory report instead of the normal one-record-per-line primes.dat
+*> pass - see checkRunMode.
 
-    open input inputFile, output outputFile.
+    perform checkRunMode.
+    perform loadRunInfo.
 
-    write outWriteLine from titleLine after advancing 0 lines.
-    write outWriteLine from underScores after advancing 1 line.
+    if rangeMode then
+        perform runRangeSieve
+    else
+        perform runListMode
+    end-if.
+
+*> One line per execution, list mode or sieve mode alike, so there is
+*> an actual record of every run to check later instead of relying on
+*> memory - see PRIMES2.jcl's AUDITLOG DD.
+
+    perform writeAuditLogEntry.
+
+stop run.
+
+checkRunMode.
+
+*> RANGEFIL is an optional DD. If it opens, its one record carries the
+*> low/high bounds for a directory report; if it does not, this is an
+*> ordinary primes.dat list run.
+
+    move 0 to runModeSwitch.
+    move spaces to rangeFileStatus.
+
+    open input rangeFile.
+
+*> Status 05 is a successful open of an optional file that simply was
+*> not there - still needs closing like any other open file.
+
+    if rangeFileStatus = '00' or rangeFileStatus = '05' then
+
+        if rangeFileStatus = '00' then
+
+            read rangeFile into rangeBounds
+
+            if rangeFileStatus = '00' then
+                move 1 to runModeSwitch
+            end-if
+
+        end-if
+
+        close rangeFile
+
+    end-if.
+
+loadRunInfo.
+
+*> RUNINFO is an optional DD. If it opens, its one record carries the
+*> job id and operator/submitter to put on the audit log; if it does
+*> not, those fields are just left blank on the log line.
+
+    open input runInfoFile.
+
+*> Status 05 is a successful open of an optional file that simply was
+*> not there - still needs closing like any other open file.
+
+    if runInfoStatus = '00' or runInfoStatus = '05' then
+
+        if runInfoStatus = '00' then
+
+            read runInfoFile into runInfoRecord
+
+            if runInfoStatus = '00' then
+                move runInfoJobId to auditJobIdDisplay
+                move runInfoOperator to auditOperatorDisplay
+            end-if
+
+        end-if
+
+        close runInfoFile
+
+    end-if.
+
+writeAuditLogEntry.
+
+*> Appends one line to AUDITLOG for this execution - date/time, job
+*> id/operator (from loadRunInfo, if RUNINFO was supplied), which run
+*> mode this was, and the counts it produced. OPEN EXTEND appends to
+*> an AUDITLOG that already exists; the first-ever run has nothing to
+*> extend, so that case falls back to OPEN OUTPUT to create it.
+
+    accept auditDateDisplay from date YYYYMMDD.
+    accept auditTimeDisplay from time.
+
+    if rangeMode then
+
+        move 'SIEV' to auditModeDisplay
+        compute auditReadDisplay = rangeHigh - rangeLow + 1
+        move dirPrimeCount to auditPassDisplay
+        move 0 to auditFailDisplay
+        move 0 to auditErrorDisplay
+
+    else
+
+        move 'LIST' to auditModeDisplay
+        move recordsReadCount to auditReadDisplay
+        move isPrimeCount to auditPassDisplay
+        move notPrimeCount to auditFailDisplay
+        move errorCount to auditErrorDisplay
+
+    end-if.
+
+    open extend auditFile.
+
+*> Status 05 is a successful open of an optional file that simply was
+*> not there yet - OPEN EXTEND creates AUDITLOG in place for that case,
+*> so nothing further is needed to start writing to it. Any other
+*> non-00 status is a real problem opening an AUDITLOG that may already
+*> hold this run's history, so it is left alone rather than risk
+*> clobbering it with a fallback OPEN OUTPUT.
+
+    if auditFileStatus = '00' or auditFileStatus = '05' then
+        write auditWriteLine from auditLogMsg
+        close auditFile
+    else
+        display 'AUDITLOG COULD NOT BE OPENED - RUN NOT LOGGED, STATUS: '
+            auditFileStatus
+    end-if.
+
+openReportFiles.
+
+*> A restart (restartSkipCount > 0, set by loadCheckpoint just before
+*> this runs) means the run that hit the checkpoint may already have
+*> written some result lines to OUTFILE/REJFILE before it abended -
+*> open extend to build on those instead of truncating them away, the
+*> same fallback pattern writeAuditLogEntry already uses for AUDITLOG.
+*> A restart whose prior output did not survive (e.g. it was allocated
+*> as a fresh generation this run) has nothing to extend, so that case
+*> falls back to OPEN OUTPUT and writes the report headings itself. An
+*> ordinary, non-restart run always opens fresh.
+
+    if restartSkipCount > 0 then
+
+        open extend outputFile
+
+        if outputFileStatus not = '00' then
+            open output outputFile
+            write outWriteLine from titleLine after advancing 0 lines
+            write outWriteLine from underScores after advancing 1 line
+        end-if
+
+        open extend rejectFile
+
+        if rejectFileStatus not = '00' then
+            open output rejectFile
+            write rejectWriteLine from rejectTitleLine after advancing 0 lines
+            write rejectWriteLine from underScores after advancing 1 line
+        end-if
+
+    else
+
+        open output outputFile, rejectFile
+
+        write outWriteLine from titleLine after advancing 0 lines
+        write outWriteLine from underScores after advancing 1 line
+
+        write rejectWriteLine from rejectTitleLine after advancing 0 lines
+        write rejectWriteLine from underScores after advancing 1 line
+
+    end-if.
+
+runListMode.
+
+*> The checkpoint has to be loaded before OUTFILE/REJFILE are opened,
+*> not just before primes.dat's header is read, so openReportFiles
+*> below knows whether this is a restart while it still gets to choose
+*> the open mode.
+
+    perform loadCheckpoint.
+
+    perform openReportFiles.
+
+    open input inputFile.
 
 *> Initialize the boolean switch
 
     move 0 to eofSwitch.
 
-*> Get input for first run.
+*> The count and hash total accumulated so far carry forward from the
+*> checkpoint too, so the control totals check at the end still covers
+*> the whole file rather than just what this run itself re-read. This
+*> has to be loaded, and controlActualCount seeded from it, before
+*> primes.dat's own header record is read below - readHeaderRecord can
+*> itself add to controlActualCount (a first record that turns out not
+*> to be the expected 'H' header is still processed as data), and that
+*> addition must build on the checkpoint baseline rather than be wiped
+*> out by it.
 
-    read inputFile into inCard at end move 1 to eofSwitch.
-    move numInput to numPrimeCalc.
+    move restartSkipCount to controlActualCount.
+
+*> primes.dat leads with an 'H' header record before any data records.
+
+    perform readHeaderRecord.
+
+    if restartSkipCount > 0 then
+        display 'RESTARTING AFTER CHECKPOINT, SKIPPING RECORDS: '
+            restartSkipCount
+        perform skipRestartRecords
+    end-if.
+
+*> Get input for first run. If the header slot turned out not to hold
+*> a real header, readHeaderRecord already classified that record as
+*> the first data record (or the trailer), so it is already primed
+*> for the loop below and must not be read past here. A genuinely
+*> empty primes.dat hits end of file on readHeaderRecord's own read
+*> before the header check ever runs, leaving headerFoundSwitch at its
+*> untouched default of headerRecordFound - eofSwitch must be checked
+*> here too, or this priming read runs again after end of file and
+*> abends with a status 46.
+
+    if headerRecordFound and eofSwitch not = 1 then
+        perform readInputRecord
+    end-if.
 
 *>  Loop here
 
     perform primeCalc until eofSwitch = 1.
 
-    finish.
-    close inputFile, outputFile.
+*> primes.dat's trailer carries the expected data-record count and hash
+*> total, so a truncated or duplicated transmission gets flagged here
+*> instead of being processed as though the file were intact.
 
-stop run.
+    perform verifyControlTotals.
 
-primeCalc.
+    perform writeSummary.
+
+*> A clean finish means there is nothing to restart, so the checkpoint
+*> (including the cumulative hash total it carries for a restart) is
+*> reset back to zero for the next run.
+
+    move 0 to checkpointCountToWrite.
+    move 0 to controlHashAccum.
+    perform writeCheckpoint.
+
+    close inputFile, outputFile, rejectFile.
+
+runRangeSieve.
+
+*> Sieves rangeLow through rangeHigh directly, without ever building a
+*> primes.dat, for the analytics team's "all primes between X and Y"
+*> ask - a standalone directory report instead of a one-at-a-time list.
+
+    open output directoryFile.
+
+    write dirWriteLine from directoryTitleLine after advancing 0 lines.
+
+    move rangeLow to dirRangeLow.
+    move rangeHigh to dirRangeHigh.
+    write dirWriteLine from directoryRangeMsg after advancing 1 line.
+    write dirWriteLine from underScores after advancing 1 line.
+
+    move rangeLow to sieveCandidate.
+
+    if sieveCandidate < 2 then
+        move 2 to sieveCandidate
+    end-if.
+
+    perform testSieveCandidate until sieveCandidate > rangeHigh.
+
+    write dirWriteLine from underScores after advancing 1 line.
+    move dirPrimeCount to dirSummaryCount.
+    write dirWriteLine from dirSummaryMsg after advancing 1 line.
+
+    close directoryFile.
+
+testSieveCandidate.
+
+*> Same sqrt-bounded, evens-after-2 divisor search as primeCalc's own
+*> primality test, applied to sieveCandidate instead of a primes.dat
+*> record.
+
+    move 0 to compositeSwitch.
+
+    if sieveCandidate < 4 then
+
+        move 0 to compositeSwitch
+
+    else
+
+        divide sieveCandidate by 2 giving multipleTwo remainder divRemainder
+
+        if divRemainder = 0 then
+
+            move 1 to compositeSwitch
+
+        else
+
+            move 3 to candidateDivisor
+
+            perform until compositeFound
+                    or candidateDivisor * candidateDivisor > sieveCandidate
+
+                divide sieveCandidate by candidateDivisor
+                    giving multipleTwo remainder divRemainder
 
+                if divRemainder = 0 then
+                    move 1 to compositeSwitch
+                else
+                    add 2 to candidateDivisor
+                end-if
+
+            end-perform
+
+        end-if
+
+    end-if.
+
+    if compositeNotFound then
+        move sieveCandidate to dirPrimeNum
+        write dirWriteLine from dirPrimeMsg after advancing 1 line
+        add 1 to dirPrimeCount
+    end-if.
+
+    add 1 to sieveCandidate.
+
+primeCalc.
 
     display numPrimeCalc.
 
 *> Primes cannot be negative. 1 Is not a a prime number. Chheck fior that here
 
-    if numPrimeCalc > 1 then
+    if recordValid then
 
 *>2 and 3 are prime numbers, check for that.
         if numPrimeCalc < 4 then
 
             move numInput to isPrimeNum
             write outWriteLine from isPrimeMsg after advancing 1 line
+            add 1 to isPrimeCount
 
         else
- 
-*> Number is greater than 4 calculate. We try and find a multiple here.
 
-            move 2 to multipleOne
+*> Number is greater than 4, look for a divisor. Only the divisors up to
+*> the square root of numPrimeCalc need to be tried, since any factor
+*> pair has one member no larger than the square root. Even divisors
+*> other than 2 can never be the smallest factor of an odd-checked
+*> number, so once 2 is ruled out we only step through odd candidates.
 
-*> if the mutiple is equal, it must be prime.
+            move 0 to compositeSwitch
 
-            perform until multipleTwo = numPrimeCalc
+            divide numPrimeCalc by 2 giving multipleTwo remainder divRemainder
 
-*> Prime calculations here
+            if divRemainder = 0 then
 
-                divide multipleOne into numPrimeCalc giving multipleTwo
-                multiply multipleOne BY multipleTwo
-            
-                add 1 to multipleOne
+                move 2 to multipleOne
+                move 1 to compositeSwitch
 
-                if multipleOne > numPrimeCalc then 
+            else
 
-                    move numInput to isPrimeNum        
-                    write outWriteLine from isPrimeMsg after advancing 1 line
+                move 3 to candidateDivisor
 
-                end-if
+                perform until compositeFound
+                        or candidateDivisor * candidateDivisor > numPrimeCalc
 
-            end-perform
+                    divide numPrimeCalc by candidateDivisor
+                        giving multipleTwo remainder divRemainder
+
+                    if divRemainder = 0 then
+
+                        move candidateDivisor to multipleOne
+                        move 1 to compositeSwitch
+
+                    else
+
+                        add 2 to candidateDivisor
+
+                    end-if
+
+                end-perform
+
+            end-if
+
+*> if a divisor turned up, multipleOne/multipleTwo hold the factor pair.
 
-            if multipleOne not > numPrimeCalc
+            if compositeFound then
 
+                perform buildFactorList
                 move numInput to notPrimeNum
+                move factorListText to notPrimeFactors
                 write outWriteLine from notPrimeMsg after advancing 1 line
+                add 1 to notPrimeCount
+
+            else
+
+                move numInput to isPrimeNum
+                write outWriteLine from isPrimeMsg after advancing 1 line
+                add 1 to isPrimeCount
 
             end-if
 
         end-if
 
-    else 
+    else
+
+*> Indicates some other error. errorReasonText was set by validateInput
+*> when the record was read, so the reject line carries the specific
+*> reason (blank card, non-numeric filler, negative, or zero) instead
+*> of one generic message.
+
+        if numInputSigned is numeric then
+            move numInputSigned to errorNumEdited
+            move errorNumEdited to errorValueDisplay
+        else
+            move numInput to errorValueDisplay
+        end-if
+
+        move errorReasonText to errorReasonField
+        write rejectWriteLine from errorMsg after advancing 1 line
+        add 1 to errorCount
+
+    end-if.
+
+    add 1 to recordsReadCount.
 
-*> Indicates some other error.
+*> Save a restart point every checkpointInterval records, so an abend
+*> partway through a large primes.dat costs at most one interval's
+*> worth of reprocessing instead of the whole run.
 
-        move numInput to errorNum
-        write outWriteLine from errorMsg after advancing 1 line
+    divide recordsReadCount by checkpointInterval
+        giving checkpointQuotient remainder checkpointRemainder.
 
+    if checkpointRemainder = 0 then
+        compute checkpointCountToWrite = restartSkipCount + recordsReadCount
+        perform writeCheckpoint
     end-if.
 
 *>get more data if there is some, if it is at the end flip the switch
 
+    perform readInputRecord.
+
+writeSummary.
+
+*> Trailer block so a run can be reconciled at a glance against
+*> primes.dat without counting report lines by hand.
+
+    write outWriteLine from underScores after advancing 1 line.
+    write outWriteLine from summaryHeading after advancing 1 line.
+
+    move recordsReadCount to summaryRecordsCount.
+    write outWriteLine from summaryRecordsMsg after advancing 1 line.
+
+    move isPrimeCount to summaryPrimeCount.
+    write outWriteLine from summaryPrimeMsg after advancing 1 line.
+
+    move notPrimeCount to summaryNotPrimeCount.
+    write outWriteLine from summaryNotPrimeMsg after advancing 1 line.
+
+    move errorCount to summaryErrorCount.
+    write outWriteLine from summaryErrorMsg after advancing 1 line.
+
+    move controlExpectedCount to summaryControlExpectedCount.
+    move controlActualCount to summaryControlActualCount.
+    write outWriteLine from summaryControlCountMsg after advancing 1 line.
+
+    move controlExpectedHash to summaryControlExpectedHash.
+    move controlHashMagnitude to summaryControlActualHash.
+    write outWriteLine from summaryControlHashMsg after advancing 1 line.
+
+readHeaderRecord.
+
+*> primes.dat's first record is expected to be an 'H' header carrying
+*> the count of data records that follow. Anything else in that slot
+*> is a control error, flagged the same way a bad count or hash total
+*> is flagged once the trailer is reached - but the record itself is
+*> still a real 'D'/'T' record that arrived, so it is handed on to
+*> classifyInputRecord instead of just being discarded, the same as
+*> every other record readInputRecord brings in.
+
+    move 1 to headerFoundSwitch.
+
     read inputFile into inCard at end move 1 to eofSwitch.
-    move numInput to numPrimeCalc.
 
-stop run.
\ No newline at end of file
+    if eofSwitch not = 1 then
+
+        if inRecIsHeader then
+            move controlValue to controlExpectedCount
+        else
+            move 'HEADER RECORD MISSING' to controlMismatchText
+            perform flagControlMismatch
+            move 0 to headerFoundSwitch
+            perform classifyInputRecord
+        end-if
+
+    end-if.
+
+verifyControlTotals.
+
+*> Confirms the header's expected count and the trailer's hash total
+*> actually match what came through between them, so a truncated or
+*> duplicated primes.dat is flagged instead of processed as though it
+*> arrived intact.
+
+    if controlTrailerNotSeen then
+        move 'TRAILER RECORD MISSING' to controlMismatchText
+        perform flagControlMismatch
+    end-if.
+
+    if controlActualCount not = controlExpectedCount then
+        move 'RECORD COUNT MISMATCH' to controlMismatchText
+        perform flagControlMismatch
+    end-if.
+
+*> controlHashAccum is the signed running total; controlExpectedHash
+*> is read off the trailer through the unsigned inCardControl view, so
+*> it is always a magnitude - reduce controlHashAccum to a magnitude
+*> here, once, rather than comparing a signed total against it.
+
+    if controlHashAccum < 0 then
+        compute controlHashMagnitude = controlHashAccum * -1
+    else
+        move controlHashAccum to controlHashMagnitude
+    end-if.
+
+    if controlTrailerSeen and controlHashMagnitude not = controlExpectedHash then
+        move 'HASH TOTAL MISMATCH' to controlMismatchText
+        perform flagControlMismatch
+    end-if.
+
+flagControlMismatch.
+
+*> Puts a control-error line where the data-entry team already looks
+*> for rejected records, and echoes it to the console as well.
+
+    display 'PRIMES.DAT CONTROL CHECK FAILED - ' controlMismatchText.
+    write rejectWriteLine from controlMismatchMsg after advancing 1 line.
+
+readInputRecord.
+
+*> Common read step shared by the priming read and the end of
+*> primeCalc, so every record gets the same validation on the way in.
+
+    read inputFile into inCard at end move 1 to eofSwitch.
+
+    if eofSwitch not = 1 then
+        perform classifyInputRecord
+    end-if.
+
+classifyInputRecord.
+
+*> A 'T' trailer record ends the data loop the same way end-of-file
+*> used to, and its hash total is captured for verifyControlTotals.
+*> Shared by readInputRecord's normal reads and by readHeaderRecord,
+*> so a record that turns out not to be the expected 'H' header still
+*> gets processed as whatever it actually is, instead of being lost.
+
+    if inRecIsTrailer then
+
+        move controlValue to controlExpectedHash
+        move 1 to controlTrailerSeenSwitch
+        move 1 to eofSwitch
+
+    else
+
+        add 1 to controlActualCount
+        perform validateInput
+
+    end-if.
+
+validateInput.
+
+*> numInput is unsigned, but the bytes underneath it are re-examined
+*> through numInputSigned so a negative overpunched value can be told
+*> apart from a genuine non-numeric card instead of both landing in
+*> the same generic bucket. Only a genuine 'D' data record reaches the
+*> number checks - anything else in a data slot is its own reason code.
+
+    move 0 to validSwitch.
+    move spaces to errorReasonText.
+
+    if inCard = spaces then
+
+        move 'BLANK RECORD' to errorReasonText
+
+    else
+
+        if inRecIsData then
+
+            if numInputSigned is not numeric then
+
+                move 'NON-NUMERIC INPUT' to errorReasonText
+
+            else
+
+*> The hash total is a checksum over every data record's numInput as
+*> punched, so it accumulates here regardless of what the validity
+*> checks below decide - a corrupted transmission should not get to
+*> hide a bad hash total behind a rejected record.
+
+                compute controlHashAccum = controlHashAccum + numInputSigned
+
+                if numInputSigned < 0 then
+
+                    move 'NEGATIVE INPUT' to errorReasonText
+
+                else
+
+                    if numInputSigned = 0 then
+
+                        move 'ZERO INPUT' to errorReasonText
+
+                    else
+
+                        if numInputSigned = 1 then
+
+                            move 'VALUE OF ONE' to errorReasonText
+
+                        else
+
+                            move 1 to validSwitch
+                            move numInputSigned to numPrimeCalc
+
+                        end-if
+
+                    end-if
+
+                end-if
+
+            end-if
+
+        else
+
+            move 'INVALID RECORD TYPE' to errorReasonText
+
+        end-if
+
+    end-if.
+
+buildFactorList.
+
+*> Builds the full prime factorization of numPrimeCalc, e.g.
+*> "(7 x 13)" for 91 or "(2 x 2 x 3)" for 12, using the same
+*> sqrt-bounded, evens-after-2 search as the primality test.
+
+    move spaces to factorListText.
+    move 1 to factorListPtr.
+    move 1 to factorListSwitch.
+    move 0 to factorListOverflowSwitch.
+
+    string '(' delimited by size into factorListText
+        with pointer factorListPtr.
+
+    move numPrimeCalc to factorRemain.
+    move 2 to factorTrial.
+
+    perform until factorRemain = 1 or factorListOverflowed
+
+        if factorTrial * factorTrial > factorRemain then
+
+*> nothing smaller divides what is left, so it is itself the
+*> last prime factor.
+
+            move factorRemain to factorEdited
+            perform appendFactorToList
+            move 1 to factorRemain
+
+        else
+
+            divide factorRemain by factorTrial
+                giving multipleTwo remainder divRemainder
+
+            if divRemainder = 0 then
+
+                move factorTrial to factorEdited
+                perform appendFactorToList
+                divide factorRemain by factorTrial giving factorRemain
+
+            else
+
+                if factorTrial = 2 then
+                    move 3 to factorTrial
+                else
+                    add 2 to factorTrial
+                end-if
+
+            end-if
+
+        end-if
+
+    end-perform.
+
+    string ')' delimited by size into factorListText
+        with pointer factorListPtr.
+
+appendFactorToList.
+
+*> Left-trims factorEdited's leading spaces before appending it
+*> (preceded by an " x " separator once one factor is already
+*> in the list) so the list reads "7 x 13", not "7 x         13".
+
+    move 0 to trimStart.
+    inspect factorEdited tallying trimStart for leading space.
+    compute trimStart = trimStart + 1.
+
+*> factorListText is 64 bytes wide; leave room for both this factor
+*> (plus its " x " separator, if any) and the closing paren written
+*> once buildFactorList's loop ends. If it will not fit, close the
+*> list with "..." now and stop appending further factors, rather
+*> than let the STRING pointer run past the end of the field.
+
+    if factorListFirst then
+        compute factorListNeeded = 10 - trimStart
+    else
+        compute factorListNeeded = 13 - trimStart
+    end-if.
+
+    if factorListPtr + factorListNeeded > 60 then
+
+        string '...' delimited by size into factorListText
+            with pointer factorListPtr
+
+        move 1 to factorListOverflowSwitch
+
+    else
+
+        if factorListFirst then
+
+            string factorEdited (trimStart:) delimited by size
+                into factorListText with pointer factorListPtr
+
+            move 0 to factorListSwitch
+
+        else
+
+            string ' x ' delimited by size
+                   factorEdited (trimStart:) delimited by size
+                into factorListText with pointer factorListPtr
+
+        end-if
+
+    end-if.
+
+loadCheckpoint.
+
+*> primesCheckpoint.dat only exists when a previous run left one
+*> behind without clearing it, i.e. it abended mid-file.
+
+    move 0 to restartSkipCount.
+
+    open input checkpointFile.
+
+*> Status 05 is a successful open of an optional file that simply was
+*> not there (a clean prior run resets it to empty, see writeCheckpoint
+*> below) - it still needs closing like any other open file, or the
+*> next open output on this same DD fails with status 41.
+
+    if checkpointStatus = '00' or checkpointStatus = '05' then
+
+        if checkpointStatus = '00' then
+
+            read checkpointFile into checkpointRecord
+
+            if checkpointStatus = '00' then
+                move ckptRecordsProcessed to restartSkipCount
+                move ckptHashAccum to controlHashAccum
+            end-if
+
+        end-if
+
+        close checkpointFile
+
+    end-if.
+
+skipRestartRecords.
+
+*> Re-reads and discards the records a prior run already accounted
+*> for, so the current run picks up right after the checkpoint.
+
+    move 1 to restartSkipIndex.
+
+    perform until restartSkipIndex > restartSkipCount or eofSwitch = 1
+        read inputFile at end move 1 to eofSwitch end-read
+        add 1 to restartSkipIndex
+    end-perform.
+
+writeCheckpoint.
+
+*> Writes checkpointCountToWrite and the cumulative hash total
+*> accumulated so far as the sole record in primesCheckpoint.dat,
+*> replacing whatever was there before.
+
+    move spaces to checkpointRecord.
+    move checkpointCountToWrite to ckptRecordsProcessed.
+    move controlHashAccum to ckptHashAccum.
+
+    open output checkpointFile.
+    write checkpointFileRecord from checkpointRecord.
+    close checkpointFile.
