@@ -0,0 +1,66 @@
+//PRIMES2  JOB (ACCTNO),'PRIME BATCH',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*
+//*  PRIMES2 - DAILY PRIME NUMBER VALIDATION RUN
+//*
+//*  RUNS PRIMESTWO AGAINST TODAY'S GENERATION OF THE PRIMES INPUT
+//*  GDG AND WRITES THE REPORT, REJECT, AND CHECKPOINT DATASETS.
+//*  PRIMES2SOL AND PRIMESREJECT ARE THEMSELVES GDGS, SO EACH DAY'S
+//*  RUN CREATES A NEW GENERATION (+1) AND THE PRIOR DAY'S OUTPUT
+//*  ROLLS AUTOMATICALLY INTO HISTORY - NO SEPARATE ARCHIVE STEP
+//*  IS NEEDED. RERUN THIS JOB AS-IS TO RESTART: PRIMESCKPT IS NOT
+//*  A GDG, SO PRIMESTWO PICKS UP WHERE THE ABENDED RUN LEFT OFF. A
+//*  RESTART ALSO PICKS UP WHERE ITS OWN OUTFILE/REJFILE LEFT OFF, IF
+//*  THAT GENERATION SURVIVED THE ABEND, SINCE PRIMESTWO OPENS THEM
+//*  EXTEND RATHER THAN OUTPUT WHENEVER A CHECKPOINT IS FOUND.
+//*
+//*  PRIMESCKPT MUST BE ALLOCATED ONCE (E.G. BY AN IEFBR14 GENESIS
+//*  STEP) BEFORE THE FIRST RUN OF THIS JOB. PRIMESTWO REPLACES ITS
+//*  SINGLE RECORD IN PLACE EVERY TIME IT WRITES A CHECKPOINT, SO
+//*  THIS DD USES DISP=OLD RATHER THAN MOD - MOD WOULD LEAVE THE
+//*  DATASET POSITIONED AT END-OF-FILE FOR OPEN OUTPUT TO WRITE
+//*  AFTER, ACCUMULATING A NEW RECORD EVERY CHECKPOINT INSTEAD OF
+//*  REPLACING THE ONE THAT IS THERE.
+//*
+//*  RANGEFIL/DIRFILE ARE OMITTED BELOW SINCE THIS IS THE DAILY
+//*  PRIMES.DAT LIST RUN. FOR AN ANALYTICS "ALL PRIMES BETWEEN X AND
+//*  Y" DIRECTORY REPORT, SUBMIT PRIMES2 WITH ONLY THOSE TWO DDS -
+//*  RANGEFIL HOLDING THE LOW/HIGH BOUNDS - AND OMIT INFILE/OUTFILE/
+//*  REJFILE/CKPTFILE, SINCE PRIMESTWO SWITCHES INTO SIEVE MODE
+//*  WHENEVER RANGEFIL IS PRESENT AND SKIPS THE LIST RUN ENTIRELY.
+//*
+//*  PRIMES.PRIMES NOW OPENS WITH AN 'H' HEADER RECORD (EXPECTED
+//*  DATA-RECORD COUNT) AND CLOSES WITH A 'T' TRAILER RECORD (HASH
+//*  TOTAL OF THE DATA RECORDS' VALUES) AROUND THE 'D' DATA RECORDS -
+//*  PRIMESTWO VALIDATES BOTH AND FLAGS A MISMATCH ON PRIMESREJECT
+//*  RATHER THAN SILENTLY PROCESSING A SHORT OR DUPLICATED FILE.
+//*
+//*  RUNINFO IS AN OPTIONAL ONE-LINE CONTROL CARD (JOB ID, OPERATOR)
+//*  SO THE AUDIT LOG BELOW CAN RECORD WHO/WHAT SUBMITTED THE RUN -
+//*  OMIT IT AND THOSE FIELDS ARE LOGGED BLANK. AUDITLOG ITSELF IS A
+//*  PLAIN, EVER-GROWING DATASET (LIKE PRIMESCKPT, NOT A GDG): EVERY
+//*  EXECUTION - LIST RUN OR SIEVE RUN ALIKE - APPENDS ONE LINE WITH
+//*  THE RUN DATE/TIME AND THAT RUN'S READ/PASS/FAIL/ERROR COUNTS, SO
+//*  "DID WE RUN THE PRIME CHECK ON THE 3RD" HAS AN ACTUAL RECORD.
+//*
+//STEP010  EXEC PGM=PRIMES2
+//STEPLIB  DD DSN=PROD.PRIMES.LOADLIB,DISP=SHR
+//INFILE   DD DSN=PROD.PRIMES.PRIMES(0),DISP=SHR
+//OUTFILE  DD DSN=PROD.PRIMES.PRIMES2SOL(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//REJFILE  DD DSN=PROD.PRIMES.PRIMESREJECT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//CKPTFILE DD DSN=PROD.PRIMES.PRIMESCKPT,
+//             DISP=(OLD,CATLG,CATLG),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//RUNINFO  DD DSN=PROD.PRIMES.RUNINFO(0),DISP=SHR
+//AUDITLOG DD DSN=PROD.PRIMES.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=160,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//
